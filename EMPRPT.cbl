@@ -0,0 +1,190 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. EMPRPT.
+000120 AUTHOR. J WOLFE.
+000130 INSTALLATION. HR-PAYROLL SYSTEMS.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170* THIS PROGRAM READS THE EMPLOYEE MASTER FILE (RPT.DOC) MAINTAINED
+000180* BY EMP-SCR AND PRODUCES A FORMATTED, PAGINATED ROSTER REPORT
+000190* (EMPROST.RPT) FOR THE DEPARTMENT HEADS - A TITLE LINE, COLUMN
+000200* HEADINGS, A FIXED PAGE SIZE WITH PAGE NUMBERING, AND A FINAL
+000210* CONTROL TOTAL OF EMPLOYEES LISTED.
+000220*****************************************************************
+000230*-----------------------------------------------------------------
+000240* MODIFICATION HISTORY
+000250*-----------------------------------------------------------------
+000260* 08/09/2026 JW  ORIGINAL PROGRAM.
+000265* 08/09/2026 JW  ABEND CLEANLY WHEN RPT.DOC WON'T OPEN INSTEAD OF
+000268*                FALLING INTO THE READ LOOP WITH NO DIAGNOSTIC.
+000270*-----------------------------------------------------------------
+000280
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320
+000330     SELECT OUTFILE ASSIGN TO 'RPT.DOC'
+000340         ORGANIZATION IS INDEXED
+000350         ACCESS MODE IS SEQUENTIAL
+000360         RECORD KEY IS EFR-ID
+000370         FILE STATUS IS FILE-STATUS-1.
+000380
+000390     SELECT REPORT-FILE ASSIGN TO 'EMPROST.RPT'
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS FILE-STATUS-2.
+000420
+000430
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460
+000470 FD  OUTFILE.
+000480     COPY EMPREC.
+000490
+000500 FD  REPORT-FILE RECORDING MODE F.
+000510 01  PRINT-LINE                          PIC X(132).
+000520
+000530
+000540 WORKING-STORAGE SECTION.
+000550 77  FILE-STATUS-1                        PIC X(02) VALUE SPACES.
+000560 77  FILE-STATUS-2                        PIC X(02) VALUE SPACES.
+000570
+000580 77  WS-EOF-SW                            PIC X(01) VALUE 'N'.
+000590     88  END-OF-FILE                              VALUE 'Y'.
+000600
+000610 77  WS-LINES-PER-PAGE                    PIC 9(02) VALUE 20.
+000620 77  WS-LINE-COUNT                        PIC 9(02) COMP VALUE 0.
+000630 77  WS-PAGE-COUNT                        PIC 9(04) COMP VALUE 0.
+000640 77  WS-EMP-COUNT                         PIC 9(06) COMP VALUE 0.
+000650
+000660 01  HEADING-REC-1.
+000670     05  FILLER                           PIC X(40) VALUE SPACES.
+000680     05  FILLER                           PIC X(22)
+000690             VALUE 'EMPLOYEE ROSTER REPORT'.
+000700     05  FILLER                           PIC X(10) VALUE SPACES.
+000710     05  FILLER                           PIC X(05) VALUE 'PAGE '.
+000720     05  HL1-PAGE-NO                      PIC ZZZ9.
+000730     05  FILLER                           PIC X(51) VALUE SPACES.
+000740
+000750 01  HEADING-REC-2.
+000760     05  FILLER                           PIC X(05) VALUE SPACES.
+000770     05  FILLER                           PIC X(15) VALUE
+000780             'LAST NAME'.
+000790     05  FILLER                           PIC X(05) VALUE SPACES.
+000800     05  FILLER                           PIC X(15) VALUE
+000810             'FIRST NAME'.
+000820     05  FILLER                           PIC X(05) VALUE SPACES.
+000830     05  FILLER                           PIC X(09) VALUE
+000840             'ID NUMBER'.
+000850     05  FILLER                           PIC X(78) VALUE SPACES.
+000860
+000870 01  DETAIL-REC.
+000880     05  FILLER                           PIC X(05) VALUE SPACES.
+000890     05  DTL-L-NAME                       PIC X(15).
+000900     05  FILLER                           PIC X(05) VALUE SPACES.
+000910     05  DTL-F-NAME                       PIC X(15).
+000920     05  FILLER                           PIC X(05) VALUE SPACES.
+000930     05  DTL-ID                           PIC X(05).
+000940     05  FILLER                           PIC X(82) VALUE SPACES.
+000950
+000960 01  TOTAL-REC.
+000970     05  FILLER                           PIC X(05) VALUE SPACES.
+000980     05  FILLER                           PIC X(24)
+000990             VALUE 'TOTAL EMPLOYEES LISTED: '.
+001000     05  TOT-COUNT                        PIC ZZZ,ZZ9.
+001010     05  FILLER                           PIC X(96) VALUE SPACES.
+001020
+001030
+001040 PROCEDURE DIVISION.
+001050*-----------------------------------------------------------------
+001060* 0000-MAINLINE
+001070*-----------------------------------------------------------------
+001080 0000-MAINLINE.
+001090     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001100     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+001110         UNTIL END-OF-FILE.
+001120     PERFORM 8000-WRITE-TOTAL THRU 8000-EXIT.
+001130     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001140     GOBACK.
+001150
+001160*-----------------------------------------------------------------
+001170* 1000-INITIALIZE
+001180*-----------------------------------------------------------------
+001190 1000-INITIALIZE.
+001195     MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT
+001200     OPEN INPUT OUTFILE
+001205     IF FILE-STATUS-1 NOT = '00'
+001210         DISPLAY 'EMPRPT - UNABLE TO OPEN RPT.DOC - STATUS '
+001215                 FILE-STATUS-1
+001220         MOVE 16 TO RETURN-CODE
+001225         STOP RUN
+001230     END-IF
+001235     OPEN OUTPUT REPORT-FILE
+001238     PERFORM 1100-READ-NEXT THRU 1100-EXIT.
+001240 1000-EXIT.
+001250     EXIT.
+001260
+001270*-----------------------------------------------------------------
+001280* 1100-READ-NEXT
+001290*-----------------------------------------------------------------
+001300 1100-READ-NEXT.
+001310     READ OUTFILE NEXT RECORD
+001320         AT END
+001330             MOVE 'Y' TO WS-EOF-SW
+001340     END-READ.
+001350 1100-EXIT.
+001360     EXIT.
+001370
+001380*-----------------------------------------------------------------
+001390* 2000-PROCESS-RECORDS - ONE DETAIL LINE PER EMPLOYEE, BREAKING TO
+001400* A NEW PAGE AND HEADINGS EVERY WS-LINES-PER-PAGE DETAIL LINES.
+001410*-----------------------------------------------------------------
+001420 2000-PROCESS-RECORDS.
+001430     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001440         PERFORM 2100-WRITE-HEADINGS THRU 2100-EXIT
+001450     END-IF.
+001460
+001470     PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT.
+001480     ADD 1 TO WS-EMP-COUNT.
+001490     PERFORM 1100-READ-NEXT THRU 1100-EXIT.
+001500 2000-EXIT.
+001510     EXIT.
+001520
+001530 2100-WRITE-HEADINGS.
+001540     ADD 1 TO WS-PAGE-COUNT
+001550     MOVE WS-PAGE-COUNT TO HL1-PAGE-NO
+001560     WRITE PRINT-LINE FROM HEADING-REC-1
+001570     WRITE PRINT-LINE FROM HEADING-REC-2
+001580     MOVE SPACES TO PRINT-LINE
+001590     WRITE PRINT-LINE
+001600     MOVE ZEROS TO WS-LINE-COUNT.
+001610 2100-EXIT.
+001620     EXIT.
+001630
+001640 2200-WRITE-DETAIL.
+001650     MOVE EFR-L-NAME TO DTL-L-NAME
+001660     MOVE EFR-F-NAME TO DTL-F-NAME
+001670     MOVE EFR-ID     TO DTL-ID
+001680     WRITE PRINT-LINE FROM DETAIL-REC
+001690     ADD 1 TO WS-LINE-COUNT.
+001700 2200-EXIT.
+001710     EXIT.
+001720
+001730*-----------------------------------------------------------------
+001740* 8000-WRITE-TOTAL - FINAL CONTROL TOTAL LINE.
+001750*-----------------------------------------------------------------
+001760 8000-WRITE-TOTAL.
+001770     MOVE WS-EMP-COUNT TO TOT-COUNT
+001780     MOVE SPACES TO PRINT-LINE
+001790     WRITE PRINT-LINE
+001800     WRITE PRINT-LINE FROM TOTAL-REC.
+001810 8000-EXIT.
+001820     EXIT.
+001830
+001840*-----------------------------------------------------------------
+001850* 9000-TERMINATE
+001860*-----------------------------------------------------------------
+001870 9000-TERMINATE.
+001880     CLOSE OUTFILE
+001890     CLOSE REPORT-FILE.
+001900 9000-EXIT.
+001910     EXIT.
