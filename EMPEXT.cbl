@@ -0,0 +1,124 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. EMPEXT.
+000120 AUTHOR. J WOLFE.
+000130 INSTALLATION. HR-PAYROLL SYSTEMS.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170* THIS PROGRAM READS THE EMPLOYEE MASTER FILE (RPT.DOC) MAINTAINED
+000180* BY EMP-SCR AND WRITES A FIXED-WIDTH PAYROLL INTERFACE FILE
+000190* (PAYEXT.DAT) IN THE FIELD ORDER PAYROLL REQUIRES - EMPLOYEE ID,
+000200* LAST NAME, FIRST NAME - SO NEW HIRES NO LONGER HAVE TO BE
+000210* HAND-RETYPED INTO THE PAYROLL SYSTEM.
+000220*****************************************************************
+000230*-----------------------------------------------------------------
+000240* MODIFICATION HISTORY
+000250*-----------------------------------------------------------------
+000260* 08/09/2026 JW  ORIGINAL PROGRAM.
+000265* 08/09/2026 JW  ABEND CLEANLY WHEN RPT.DOC WON'T OPEN INSTEAD OF
+000268*                FALLING INTO THE READ LOOP WITH NO DIAGNOSTIC.
+000270*-----------------------------------------------------------------
+000280
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320
+000330     SELECT OUTFILE ASSIGN TO 'RPT.DOC'
+000340         ORGANIZATION IS INDEXED
+000350         ACCESS MODE IS SEQUENTIAL
+000360         RECORD KEY IS EFR-ID
+000370         FILE STATUS IS FILE-STATUS-1.
+000380
+000390     SELECT PAYROLL-FILE ASSIGN TO 'PAYEXT.DAT'
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS FILE-STATUS-2.
+000420
+000430
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460
+000470 FD  OUTFILE.
+000480     COPY EMPREC.
+000490
+000500*-----------------------------------------------------------------
+000510* PAY-REC - FIXED-WIDTH LAYOUT REQUIRED BY THE PAYROLL SYSTEM.
+000520* ID (5), LAST NAME (15), FIRST NAME (15) - NO DELIMITERS.
+000530*-----------------------------------------------------------------
+000540 FD  PAYROLL-FILE RECORDING MODE F.
+000550 01  PAY-REC.
+000560     05  PAY-ID                           PIC X(05).
+000570     05  PAY-L-NAME                       PIC X(15).
+000580     05  PAY-F-NAME                       PIC X(15).
+000590
+000600
+000610 WORKING-STORAGE SECTION.
+000620 77  FILE-STATUS-1                        PIC X(02) VALUE SPACES.
+000630 77  FILE-STATUS-2                        PIC X(02) VALUE SPACES.
+000640
+000650 77  WS-EOF-SW                            PIC X(01) VALUE 'N'.
+000660     88  END-OF-FILE                              VALUE 'Y'.
+000670
+000680 77  WS-EXTRACT-COUNT                     PIC 9(06) COMP VALUE 0.
+000690
+000700
+000710 PROCEDURE DIVISION.
+000720*-----------------------------------------------------------------
+000730* 0000-MAINLINE
+000740*-----------------------------------------------------------------
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000770     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+000780         UNTIL END-OF-FILE.
+000790     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000800     GOBACK.
+000810
+000820*-----------------------------------------------------------------
+000830* 1000-INITIALIZE
+000840*-----------------------------------------------------------------
+000850 1000-INITIALIZE.
+000855     OPEN INPUT OUTFILE
+000860     IF FILE-STATUS-1 NOT = '00'
+000865         DISPLAY 'EMPEXT - UNABLE TO OPEN RPT.DOC - STATUS '
+000868                 FILE-STATUS-1
+000870         MOVE 16 TO RETURN-CODE
+000875         STOP RUN
+000880     END-IF
+000882     OPEN OUTPUT PAYROLL-FILE
+000885     PERFORM 1100-READ-NEXT THRU 1100-EXIT.
+000890 1000-EXIT.
+000900     EXIT.
+000910
+000920*-----------------------------------------------------------------
+000930* 1100-READ-NEXT
+000940*-----------------------------------------------------------------
+000950 1100-READ-NEXT.
+000960     READ OUTFILE NEXT RECORD
+000970         AT END
+000980             MOVE 'Y' TO WS-EOF-SW
+000990     END-READ.
+001000 1100-EXIT.
+001010     EXIT.
+001020
+001030*-----------------------------------------------------------------
+001040* 2000-PROCESS-RECORDS - ONE PAYROLL INTERFACE RECORD PER
+001050* EMPLOYEE ON FILE.
+001060*-----------------------------------------------------------------
+001070 2000-PROCESS-RECORDS.
+001080     MOVE EFR-ID     TO PAY-ID
+001090     MOVE EFR-L-NAME TO PAY-L-NAME
+001100     MOVE EFR-F-NAME TO PAY-F-NAME
+001110     WRITE PAY-REC
+001120     ADD 1 TO WS-EXTRACT-COUNT
+001130     PERFORM 1100-READ-NEXT THRU 1100-EXIT.
+001140 2000-EXIT.
+001150     EXIT.
+001160
+001170*-----------------------------------------------------------------
+001180* 9000-TERMINATE
+001190*-----------------------------------------------------------------
+001200 9000-TERMINATE.
+001210     DISPLAY 'EMPEXT - EMPLOYEES EXTRACTED: ' WS-EXTRACT-COUNT
+001220     CLOSE OUTFILE
+001230     CLOSE PAYROLL-FILE.
+001240 9000-EXIT.
+001250     EXIT.
