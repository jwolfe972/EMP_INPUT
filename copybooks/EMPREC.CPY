@@ -0,0 +1,16 @@
+000100*****************************************************************
+000110* EMPREC - EMPLOYEE MASTER RECORD LAYOUT
+000120* SHARED BY EMP-SCR, EMPRPT AND EMPEXT. RECORD KEY IS EFR-ID.
+000130*****************************************************************
+000140 01  EMPLOYEE-FILE-REC.
+000150     05  EFR-F-NAME                      PIC X(15).
+000160     05  FILLER                          PIC X(02).
+000170     05  EFR-L-NAME                      PIC X(15).
+000180     05  FILLER                          PIC X(02).
+000190     05  EFR-ID                          PIC X(05).
+000200     05  FILLER                          PIC X(02).
+000210     05  EFR-DEPT                        PIC X(10).
+000220     05  FILLER                          PIC X(02).
+000230     05  EFR-HIRE-DATE                   PIC X(08).
+000240     05  FILLER                          PIC X(02).
+000250     05  EFR-PAY-RATE                    PIC 9(05)V99.
