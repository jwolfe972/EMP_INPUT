@@ -0,0 +1,15 @@
+000100*****************************************************************
+000110* EMPAUD - AUDIT TRANSACTION RECORD LAYOUT FOR AUDIT.LOG
+000120* ONE RECORD IS WRITTEN FOR EVERY ADD, CHANGE OR DELETE MADE
+000130* AGAINST THE EMPLOYEE FILE.
+000140*****************************************************************
+000150 01  AUDIT-REC.
+000160     05  AUD-DATE                        PIC X(08).
+000170     05  FILLER                          PIC X(02).
+000180     05  AUD-TIME                        PIC X(08).
+000190     05  FILLER                          PIC X(02).
+000200     05  AUD-OPERATOR                    PIC X(08).
+000210     05  FILLER                          PIC X(02).
+000220     05  AUD-ACTION                      PIC X(06).
+000230     05  FILLER                          PIC X(02).
+000240     05  AUD-ID                          PIC X(05).
