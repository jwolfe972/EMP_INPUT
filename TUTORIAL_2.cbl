@@ -1,156 +1,686 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EMP-SCR.
-       AUTHOR. J WOLFE.
-       DATE-WRITTEN. 07/17/2021.
-      *****************************************************************
-      * THIS PROGRAM IS ONLY INTENDED FOR USE WITH VISUAL COBOL ELEMENTS
-      * AND ALSO FOR A PC ENVIRONMENT (I USE THE NET EXPRESS IDE) WITH
-      * MICROFOCUS.
-      * THIS PROGRAM CREATES A VISUAL FORM THAT SIMPLY WRITES THE FORM
-      *DATA TO A DOC FILE IN THE FORMATTED PATTERN OF 'OUTPUT-VARS'
-      ******************************************************************
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-
-
-                   SELECT OUTFILE ASSIGN TO 'RPT.DOC'
-                   ORGANIZATION IS LINE SEQUENTIAL.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-
-
-       FD OUTFILE RECORDING MODE F.
-       01 PRINT-LINE                                   PIC X(132).
-
-
-       WORKING-STORAGE SECTION.
-       01 RESPONSES                                    PIC X.
-           88 DONE                                     VALUE 'Q'.
-       01 OUTPUT-VARS.
-           05 F-NAME                          PIC X(15) VALUE SPACES.
-           05 FILLER                       PIC X(2) VALUE SPACES.
-           05 L-NAME                           PIC X(15).
-           05                              PIC X(2) VALUE SPACES.
-           05 ID-O                           PIC X(5).
-
-
-
-
-       SCREEN SECTION.
-       01 DATA-ENTRY-SCREEN.
-           05 VALUE 'EMPLOYEE ENTRY FORM' BLANK SCREEN LINE 1 COL 35.
-           05 VALUE 'FIRST NAME'                   LINE 3 COL 10.
-           05 F-NUM-INPUT                            LINE 3 COL 25
-                           PIC X(15) TO F-NAME.
-           05 VALUE 'LAST NAME'                  LINE 5 COL 10.
-           05 S-NUM-INPUT                            LINE 5  COL 25
-                       PIC X(15) TO L-NAME.
-           05 VALUE 'ID NUMBER'                      LINE 7  COL 10.
-           05 ID-IN                                  LINE 7 COL 25
-                           PIC X(5) TO ID-O .
-           05 VALUE 'C - TO CONTINUE'                LINE 11 COL 30.
-           05 VALUE 'Q TO QUIT'                      LINE 12 COL 30.
-           05 VALUE 'ENTER RESPONSE'                 LINE 14 COL 30.
-           05 RESPONSE-INPUT                         LINE 14 COL 45
-                           PIC X TO RESPONSES.
-
-       01 FNAME-ENTRY.
-           05 VALUE 'FIRST NAME ENTRY' BLANK SCREEN LINE 1 COL 35.
-           05 VALUE 'YOU FORGOT THE FIRST NAME'     LINE 3 COL 5.
-           05 F-NAME2                               LINE 3 COL 40
-                           PIC X(15) TO F-NAME.
-
-       01 LNAME-ENTRY.
-           05 VALUE 'LAST NAME ENTRY' BLANK SCREEN LINE 1 COL 35.
-           05 VALUE 'YOU FORGOT THE LAST NAME'     LINE 3 COL 5.
-           05 F-NAME2                               LINE 3 COL 40
-                           PIC X(15) TO L-NAME.
-       01 ID-ENTRY-S.
-           05 VALUE 'ID ENTRY' BLANK SCREEN LINE 1 COL 35.
-           05 VALUE 'YOU FORGOT THE ID'     LINE 3 COL 5.
-           05 ID-2                               LINE 3 COL 40
-                           PIC X(15) TO ID-O.
-
-
-
-
-
-
-
-
-
-
-
-
-       PROCEDURE DIVISION.
-       100-MAIN.
-           OPEN OUTPUT OUTFILE.
-           PERFORM SHOWSCREEN UNTIL DONE
-           CLOSE OUTFILE
-           GOBACK.
-
-
-       SHOWSCREEN.
-           DISPLAY DATA-ENTRY-SCREEN
-           ACCEPT DATA-ENTRY-SCREEN
-           PERFORM COLLECT-N-WRITE.
-
-
-       COLLECT-N-WRITE.
-           IF (F-NAME = SPACES) AND( L-NAME NOT EQUAL SPACES OR ID-O NOT
-           EQUAL SPACES)
-               THEN PERFORM F-NAME-ENTRY
-           END-IF.
-
-           IF (L-NAME = SPACES) AND( F-NAME NOT EQUAL SPACES OR ID-O NOT
-           EQUAL SPACES)
-               THEN PERFORM L-NAME-ENTRY
-           END-IF.
-
-
-           IF (ID-O = SPACES) AND( L-NAME NOT EQUAL SPACES OR F-NAME NOT
-           EQUAL SPACES)
-               THEN PERFORM ID-ENTRY
-           END-IF.
-
-
-
-
-           WRITE PRINT-LINE FROM OUTPUT-VARS.
-
-
-       F-NAME-ENTRY.
-           DISPLAY FNAME-ENTRY
-           ACCEPT FNAME-ENTRY
-           IF F-NAME = SPACES
-               THEN PERFORM F-NAME-ENTRY
-               END-IF.
-
-       L-NAME-ENTRY.
-           DISPLAY LNAME-ENTRY
-           ACCEPT LNAME-ENTRY
-           IF L-NAME = SPACES
-               THEN PERFORM L-NAME-ENTRY
-               END-IF.
-
-
-       ID-ENTRY.
-           DISPLAY ID-ENTRY-S
-           ACCEPT ID-ENTRY-S
-           IF ID-O = SPACES
-               THEN PERFORM ID-ENTRY
-               END-IF.
-
-
-
-
-
-
-
-
-
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. EMP-SCR.
+000120 AUTHOR. J WOLFE.
+000130 INSTALLATION. HR-PAYROLL SYSTEMS.
+000140 DATE-WRITTEN. 07/17/2021.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170* THIS PROGRAM IS ONLY INTENDED FOR USE WITH VISUAL COBOL ELEMENTS
+000180* AND ALSO FOR A PC ENVIRONMENT (I USE THE NET EXPRESS IDE) WITH
+000190* MICROFOCUS.
+000200* THIS PROGRAM CREATES A VISUAL FORM THAT WRITES THE FORM DATA TO
+000210* THE EMPLOYEE MASTER FILE (RPT.DOC) IN THE LAYOUT OF EMPREC.CPY.
+000220******************************************************************
+000230*-----------------------------------------------------------------
+000240* MODIFICATION HISTORY
+000250*-----------------------------------------------------------------
+000260* 08/09/2026 JW  CONVERTED RPT.DOC FROM A LINE SEQUENTIAL DUMP TO
+000270*                AN INDEXED FILE KEYED ON ID-O SO A NEW SESSION
+000280*                ADDS TO THE ROSTER INSTEAD OF TRUNCATING IT.
+000290* 08/09/2026 JW  ADDED A DUPLICATE ID-O CHECK AHEAD OF THE WRITE.
+000300* 08/09/2026 JW  ADDED MAINTENANCE (INQUIRE/UPDATE/DELETE) MODE
+000310*                KEYED ON ID-O, OFF THE MAIN MENU.
+000320* 08/09/2026 JW  ADDED A NUMERIC/LENGTH EDIT ON ID-O.
+000330* 08/09/2026 JW  ADDED AUDIT TRANSACTION LOGGING FOR ADD, CHANGE
+000340*                AND DELETE ACTIONS TO AUDIT.LOG.
+000350* 08/09/2026 JW  ADDED DEPARTMENT, HIRE DATE AND PAY RATE TO THE
+000360*                EMPLOYEE RECORD AND THE ENTRY SCREEN.
+000370* 08/09/2026 JW  ADDED A REVIEW/CONFIRM SCREEN AHEAD OF THE WRITE.
+000375* 08/09/2026 JW  PRIMED WS-DUP-SW SO THE DUPLICATE-ID CHECK RUNS
+000376*                ON ITS FIRST PASS; CHANGED MAINT-REC-SCREEN TO
+000377*                USING SO EXISTING VALUES REDISPLAY FOR CORRECTION
+000378*                INSTEAD OF BLANKING ON REWRITE; AUDIT LOGGING NOW
+000379*                SKIPPED WHEN THE UNDERLYING WRITE/REWRITE/DELETE
+000380*                FAILS.
+000382* 08/09/2026 JW  RE-EDIT ID-O EVERY PASS THROUGH THE DUPLICATE
+000383*                CHECK INSTEAD OF ONLY ONCE BEFORE IT, SO A
+000384*                CORRECTION TYPED AT THE DUPLICATE-ID SCREEN CAN'T
+000385*                SNEAK A NON-NUMERIC OR BLANK ID-O THROUGH; ADDED
+000386*                THE SAME REQUIRED-FIELD EDITS TO THE MAINTENANCE
+000387*                UPDATE PATH THAT THE ADD PATH ALREADY HAD.
+000388*-----------------------------------------------------------------
+000390
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430
+000440     SELECT OUTFILE ASSIGN TO 'RPT.DOC'
+000450         ORGANIZATION IS INDEXED
+000460         ACCESS MODE IS DYNAMIC
+000470         RECORD KEY IS EFR-ID
+000480         FILE STATUS IS FILE-STATUS-1.
+000490
+000500     SELECT AUDIT-FILE ASSIGN TO 'AUDIT.LOG'
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS FILE-STATUS-2.
+000530
+000540
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570
+000580 FD  OUTFILE.
+000590     COPY EMPREC.
+000600
+000610 FD  AUDIT-FILE RECORDING MODE F.
+000620     COPY EMPAUD.
+000630
+000640
+000650 WORKING-STORAGE SECTION.
+000660*-----------------------------------------------------------------
+000670* FILE STATUS AND PROGRAM SWITCHES
+000680*-----------------------------------------------------------------
+000690 77  FILE-STATUS-1                        PIC X(02) VALUE SPACES.
+000700 77  FILE-STATUS-2                        PIC X(02) VALUE SPACES.
+000710
+000720 77  WS-DUP-SW                            PIC X(01) VALUE 'N'.
+000730     88  DUPLICATE-FOUND                          VALUE 'Y'.
+000740     88  NO-DUPLICATE-FOUND                       VALUE 'N'.
+000750
+000760 77  WS-ANY-FILLED-SW                     PIC X(01) VALUE 'N'.
+000770     88  ANY-FIELD-FILLED                         VALUE 'Y'.
+000780
+000790 77  WS-CONFIRM-SW                        PIC X(01) VALUE 'N'.
+000800     88  ENTRY-CONFIRMED                          VALUE 'Y'.
+000810
+000820 77  WS-CONFIRM-RESP                      PIC X(01) VALUE SPACE.
+000830     88  CONFIRM-YES                              VALUE 'Y' 'y'.
+000840     88  CONFIRM-NO                               VALUE 'N' 'n'.
+000850
+000860 77  WS-FOUND-SW                          PIC X(01) VALUE 'N'.
+000870     88  RECORD-FOUND                             VALUE 'Y'.
+000880
+000890 77  WS-MAINT-CANCEL-SW                   PIC X(01) VALUE 'N'.
+000900     88  MAINT-CANCELLED                          VALUE 'Y'.
+000910
+000920 77  MAINT-ACTION                         PIC X(01) VALUE SPACE.
+000930     88  MAINT-UPDATE                              VALUE 'U' 'u'.
+000940     88  MAINT-DELETE                              VALUE 'D' 'd'.
+000950
+000960 77  MAINT-ID-SEARCH                      PIC X(05) VALUE SPACES.
+000970
+000980 77  OPERATOR-ID                          PIC X(08) VALUE SPACES.
+000990
+001000 77  AUDIT-ACTION-CODE                    PIC X(06) VALUE SPACES.
+001010
+001020*-----------------------------------------------------------------
+001030* RESPONSES - MAIN MENU CHOICE
+001040*-----------------------------------------------------------------
+001050 01  RESPONSES                            PIC X.
+001060     88  DONE                                     VALUE 'Q' 'q'.
+001070     88  CONTINUE-ENTRY                           VALUE 'C' 'c'.
+001080     88  GO-MAINTENANCE                           VALUE 'M' 'm'.
+001090
+001100*-----------------------------------------------------------------
+001110* OUTPUT-VARS - SCREEN CAPTURE AREA FOR THE EMPLOYEE BEING KEYED
+001120*-----------------------------------------------------------------
+001130 01  OUTPUT-VARS.
+001140     05  F-NAME                          PIC X(15) VALUE SPACES.
+001150     05  FILLER                          PIC X(02) VALUE SPACES.
+001160     05  L-NAME                          PIC X(15) VALUE SPACES.
+001170     05  FILLER                          PIC X(02) VALUE SPACES.
+001180     05  ID-O                            PIC X(05) VALUE SPACES.
+001190     05  FILLER                          PIC X(02) VALUE SPACES.
+001200     05  DEPT-O                          PIC X(10) VALUE SPACES.
+001210     05  FILLER                          PIC X(02) VALUE SPACES.
+001220     05  HIRE-DATE-O                     PIC X(08) VALUE SPACES.
+001230     05  FILLER                          PIC X(02) VALUE SPACES.
+001240     05  PAY-RATE-O                      PIC 9(05)V99 VALUE ZEROS.
+001250
+001260
+001270 SCREEN SECTION.
+001280 01  OPERATOR-ID-SCREEN.
+001290     05 VALUE 'EMPLOYEE ENTRY SYSTEM' BLANK SCREEN LINE 1 COL 30.
+001300     05 VALUE 'ENTER YOUR OPERATOR ID'              LINE 3 COL 10.
+001310     05 OPID-IN                                      LINE 3 COL 35
+001320                     PIC X(08) TO OPERATOR-ID.
+001330
+001340 01  DATA-ENTRY-SCREEN.
+001350     05 VALUE 'EMPLOYEE ENTRY FORM' BLANK SCREEN LINE 1 COL 35.
+001360     05 VALUE 'FIRST NAME'                   LINE 3 COL 10.
+001370     05 F-NUM-INPUT                            LINE 3 COL 25
+001380                     PIC X(15) TO F-NAME.
+001390     05 VALUE 'LAST NAME'                  LINE 4 COL 10.
+001400     05 S-NUM-INPUT                            LINE 4  COL 25
+001410                 PIC X(15) TO L-NAME.
+001420     05 VALUE 'ID NUMBER'                      LINE 5  COL 10.
+001430     05 ID-IN                                  LINE 5 COL 25
+001440                     PIC X(05) TO ID-O.
+001450     05 VALUE 'DEPARTMENT'                     LINE 6 COL 10.
+001460     05 DEPT-IN                                LINE 6 COL 25
+001470                     PIC X(10) TO DEPT-O.
+001480     05 VALUE 'HIRE DATE (YYYYMMDD)'            LINE 7 COL 10.
+001490     05 HDATE-IN                                LINE 7 COL 32
+001500                     PIC X(08) TO HIRE-DATE-O.
+001510     05 VALUE 'PAY RATE'                        LINE 8 COL 10.
+001520     05 PRATE-IN                                LINE 8 COL 25
+001530                     PIC 9(05)V99 TO PAY-RATE-O.
+001540     05 VALUE 'C - TO CONTINUE'                LINE 11 COL 30.
+001550     05 VALUE 'Q - TO QUIT'                    LINE 12 COL 30.
+001560     05 VALUE 'M - MAINTENANCE MODE'           LINE 13 COL 30.
+001570     05 VALUE 'ENTER RESPONSE'                 LINE 15 COL 30.
+001580     05 RESPONSE-INPUT                         LINE 15 COL 45
+001590                     PIC X TO RESPONSES.
+001600
+001610 01  FNAME-ENTRY.
+001620     05 VALUE 'FIRST NAME ENTRY' BLANK SCREEN LINE 1 COL 35.
+001630     05 VALUE 'YOU FORGOT THE FIRST NAME'     LINE 3 COL 5.
+001640     05 F-NAME2                               LINE 3 COL 40
+001650                     PIC X(15) TO F-NAME.
+001660
+001670 01  LNAME-ENTRY.
+001680     05 VALUE 'LAST NAME ENTRY' BLANK SCREEN LINE 1 COL 35.
+001690     05 VALUE 'YOU FORGOT THE LAST NAME'     LINE 3 COL 5.
+001700     05 F-NAME2                               LINE 3 COL 40
+001710                     PIC X(15) TO L-NAME.
+001720
+001730 01  ID-ENTRY-S.
+001740     05 VALUE 'ID ENTRY' BLANK SCREEN LINE 1 COL 35.
+001750     05 VALUE 'YOU FORGOT THE ID'     LINE 3 COL 5.
+001760     05 ID-2                               LINE 3 COL 40
+001770                     PIC X(15) TO ID-O.
+001780
+001790 01  ID-INVALID-S.
+001800     05 VALUE 'ID ENTRY ERROR' BLANK SCREEN LINE 1 COL 35.
+001810     05 VALUE 'ID MUST BE 5 NUMERIC DIGITS'  LINE 3 COL 5.
+001820     05 ID-IN3                               LINE 3 COL 45
+001830                     PIC X(05) TO ID-O.
+001840
+001850 01  DUP-ID-ENTRY-S.
+001860     05 VALUE 'ID ENTRY ERROR' BLANK SCREEN LINE 1 COL 35.
+001870     05 VALUE 'ID ALREADY ON FILE'           LINE 3 COL 5.
+001880     05 ID-IN4                               LINE 3 COL 45
+001890                     PIC X(05) TO ID-O.
+001900
+001910 01  DEPT-ENTRY-S.
+001920     05 VALUE 'DEPARTMENT ENTRY' BLANK SCREEN LINE 1 COL 35.
+001930     05 VALUE 'YOU FORGOT THE DEPARTMENT'    LINE 3 COL 5.
+001940     05 DEPT-IN2                              LINE 3 COL 40
+001950                     PIC X(10) TO DEPT-O.
+001960
+001970 01  HDATE-ENTRY-S.
+001980     05 VALUE 'HIRE DATE ENTRY' BLANK SCREEN LINE 1 COL 35.
+001990     05 VALUE 'YOU FORGOT THE HIRE DATE'     LINE 3 COL 5.
+002000     05 HDATE-IN2                             LINE 3 COL 40
+002010                     PIC X(08) TO HIRE-DATE-O.
+002020
+002030 01  PRATE-ENTRY-S.
+002040     05 VALUE 'PAY RATE ENTRY' BLANK SCREEN LINE 1 COL 35.
+002050     05 VALUE 'YOU FORGOT THE PAY RATE'      LINE 3 COL 5.
+002060     05 PRATE-IN2                             LINE 3 COL 40
+002070                     PIC 9(05)V99 TO PAY-RATE-O.
+002080
+002090 01  CONFIRM-SCREEN.
+002100     05 VALUE 'CONFIRM EMPLOYEE ENTRY' BLANK SCREEN LINE 1 COL 28.
+002110     05 VALUE 'FIRST NAME'                    LINE 3 COL 10.
+002120     05 CONF-F-OUT                            LINE 3 COL 25
+002130                     PIC X(15) FROM F-NAME.
+002140     05 VALUE 'LAST NAME'                     LINE 4 COL 10.
+002150     05 CONF-L-OUT                            LINE 4 COL 25
+002160                     PIC X(15) FROM L-NAME.
+002170     05 VALUE 'ID NUMBER'                     LINE 5 COL 10.
+002180     05 CONF-ID-OUT                           LINE 5 COL 25
+002190                     PIC X(05) FROM ID-O.
+002200     05 VALUE 'DEPARTMENT'                    LINE 6 COL 10.
+002210     05 CONF-DEPT-OUT                         LINE 6 COL 25
+002220                     PIC X(10) FROM DEPT-O.
+002230     05 VALUE 'HIRE DATE'                     LINE 7 COL 10.
+002240     05 CONF-HDATE-OUT                        LINE 7 COL 25
+002250                     PIC X(08) FROM HIRE-DATE-O.
+002260     05 VALUE 'PAY RATE'                      LINE 8 COL 10.
+002270     05 CONF-PRATE-OUT                        LINE 8 COL 25
+002280                     PIC 9(05)V99 FROM PAY-RATE-O.
+002290     05 VALUE 'IS THIS CORRECT? (Y/N)'        LINE 11 COL 10.
+002300     05 CONF-RESP-IN                          LINE 11 COL 35
+002310                     PIC X TO WS-CONFIRM-RESP.
+002320
+002330 01  MAINT-ENTRY-SCREEN.
+002340     05 VALUE 'MAINTENANCE - LOOKUP EMPLOYEE' BLANK SCREEN
+002350                     LINE 1 COL 25.
+002360     05 VALUE 'ENTER ID NUMBER TO LOOK UP'    LINE 3 COL 10.
+002370     05 VALUE '(LEAVE BLANK TO RETURN TO MENU)' LINE 4 COL 10.
+002380     05 MAINT-ID-INPUT                        LINE 6 COL 35
+002390                     PIC X(05) TO MAINT-ID-SEARCH.
+002400
+002410 01  MAINT-NOT-FOUND-S.
+002420     05 VALUE 'MAINTENANCE LOOKUP' BLANK SCREEN LINE 1 COL 30.
+002430     05 VALUE 'ID NOT ON FILE - PRESS ENTER'   LINE 3 COL 10.
+002440     05 MAINT-NF-ACK                           LINE 5 COL 10
+002450                     PIC X TO MAINT-ACTION.
+002460
+002470 01  MAINT-REC-SCREEN.
+002480     05 VALUE 'MAINTENANCE - UPDATE OR DELETE' BLANK SCREEN
+002490                     LINE 1 COL 25.
+002500     05 VALUE 'FIRST NAME'                    LINE 3 COL 10.
+002510     05 MAINT-F-IN                            LINE 3 COL 25
+002520                     PIC X(15) USING F-NAME.
+002530     05 VALUE 'LAST NAME'                     LINE 4 COL 10.
+002540     05 MAINT-L-IN                            LINE 4 COL 25
+002550                     PIC X(15) USING L-NAME.
+002560     05 VALUE 'ID NUMBER'                     LINE 5 COL 10.
+002570     05 MAINT-ID-DISP                         LINE 5 COL 25
+002580                     PIC X(05) FROM ID-O.
+002590     05 VALUE 'DEPARTMENT'                    LINE 6 COL 10.
+002600     05 MAINT-DEPT-IN                         LINE 6 COL 25
+002610                     PIC X(10) USING DEPT-O.
+002620     05 VALUE 'HIRE DATE (YYYYMMDD)'           LINE 7 COL 10.
+002630     05 MAINT-HDATE-IN                         LINE 7 COL 32
+002640                     PIC X(08) USING HIRE-DATE-O.
+002650     05 VALUE 'PAY RATE'                       LINE 8 COL 10.
+002660     05 MAINT-PAY-IN                           LINE 8 COL 25
+002670                     PIC 9(05)V99 USING PAY-RATE-O.
+002680     05 VALUE 'U - UPDATE   D - DELETE   C - CANCEL'
+002690                     LINE 11 COL 15.
+002700     05 VALUE 'ENTER CHOICE'                   LINE 13 COL 15.
+002710     05 MAINT-ACTION-IN                        LINE 13 COL 35
+002720                     PIC X TO MAINT-ACTION.
+002730
+002740
+002750
+002760
+002770 PROCEDURE DIVISION.
+002780*-----------------------------------------------------------------
+002790* 0000-MAINLINE
+002800*-----------------------------------------------------------------
+002810 0000-MAINLINE.
+002820     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002830     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+002840         UNTIL DONE.
+002850     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002860     GOBACK.
+002870
+002880*-----------------------------------------------------------------
+002890* 1000-INITIALIZE - GET THE OPERATOR ID AND OPEN THE FILES,
+002900* CREATING THE EMPLOYEE FILE AND AUDIT LOG THE FIRST TIME EITHER
+002910* IS USED (FILE STATUS 35 MEANS THE FILE DOES NOT EXIST YET).
+002920*-----------------------------------------------------------------
+002930 1000-INITIALIZE.
+002940     DISPLAY OPERATOR-ID-SCREEN
+002950     ACCEPT OPERATOR-ID-SCREEN
+002960
+002970     OPEN I-O OUTFILE
+002980     IF FILE-STATUS-1 = '35'
+002990         OPEN OUTPUT OUTFILE
+003000         CLOSE OUTFILE
+003010         OPEN I-O OUTFILE
+003020     END-IF
+003030
+003040     OPEN EXTEND AUDIT-FILE
+003050     IF FILE-STATUS-2 = '35'
+003060         OPEN OUTPUT AUDIT-FILE
+003070         CLOSE AUDIT-FILE
+003080         OPEN EXTEND AUDIT-FILE
+003090     END-IF.
+003100 1000-EXIT.
+003110     EXIT.
+003120
+003130*-----------------------------------------------------------------
+003140* 2000-PROCESS-MENU - ONE PASS OF THE MAIN MENU SCREEN
+003150*-----------------------------------------------------------------
+003160 2000-PROCESS-MENU.
+003170     DISPLAY DATA-ENTRY-SCREEN
+003180     ACCEPT DATA-ENTRY-SCREEN
+003190
+003200     EVALUATE TRUE
+003210         WHEN DONE
+003220             CONTINUE
+003230         WHEN GO-MAINTENANCE
+003240             PERFORM 2700-MAINTENANCE-MODE THRU 2700-EXIT
+003250         WHEN OTHER
+003260             PERFORM 2200-COLLECT-N-WRITE THRU 2200-EXIT
+003270     END-EVALUATE.
+003280 2000-EXIT.
+003290     EXIT.
+003300
+003310*-----------------------------------------------------------------
+003320* 2200-COLLECT-N-WRITE - VALIDATE, CONFIRM AND ADD ONE EMPLOYEE.
+003330* A COMPLETELY BLANK SCREEN (OPERATOR PRESSED C WITH NOTHING
+003340* KEYED) IS TREATED AS A NO-OP RATHER THAN WRITING A BLANK RECORD.
+003350*-----------------------------------------------------------------
+003360 2200-COLLECT-N-WRITE.
+003370     PERFORM 2205-SET-ANY-FILLED THRU 2205-EXIT.
+003380
+003390     IF ANY-FIELD-FILLED
+003400         MOVE 'N' TO WS-CONFIRM-SW
+003410         PERFORM 2210-VALIDATE-ENTRY THRU 2210-EXIT
+003420             UNTIL ENTRY-CONFIRMED
+003430         PERFORM 2600-WRITE-RECORD THRU 2600-EXIT
+003440     END-IF.
+003450 2200-EXIT.
+003460     EXIT.
+003470
+003480 2205-SET-ANY-FILLED.
+003490     IF F-NAME = SPACES AND L-NAME = SPACES AND ID-O = SPACES
+003500             AND DEPT-O = SPACES AND HIRE-DATE-O = SPACES
+003510             AND PAY-RATE-O = ZEROS
+003520         MOVE 'N' TO WS-ANY-FILLED-SW
+003530     ELSE
+003540         MOVE 'Y' TO WS-ANY-FILLED-SW
+003550     END-IF.
+003560 2205-EXIT.
+003570     EXIT.
+003580
+003590*-----------------------------------------------------------------
+003600* 2210-VALIDATE-ENTRY - ENFORCE REQUIRED FIELDS, ID EDITS, THE
+003610* DUPLICATE CHECK AND THE CONFIRMATION SCREEN FOR ONE PASS.
+003620*-----------------------------------------------------------------
+003630 2210-VALIDATE-ENTRY.
+003640     IF F-NAME = SPACES
+003650         PERFORM F-NAME-ENTRY THRU F-NAME-ENTRY-EXIT
+003660             UNTIL F-NAME NOT EQUAL SPACES
+003670     END-IF.
+003680
+003690     IF L-NAME = SPACES
+003700         PERFORM L-NAME-ENTRY THRU L-NAME-ENTRY-EXIT
+003710             UNTIL L-NAME NOT EQUAL SPACES
+003720     END-IF.
+003730
+003740     IF ID-O = SPACES
+003750         PERFORM ID-ENTRY THRU ID-ENTRY-EXIT
+003760             UNTIL ID-O NOT EQUAL SPACES
+003770     END-IF.
+003780
+003795     MOVE 'Y' TO WS-DUP-SW
+003798     PERFORM 2350-CHECK-ID-ENTRY THRU 2350-EXIT
+003800         UNTIL ID-O IS NUMERIC AND NO-DUPLICATE-FOUND.
+003810
+003820     IF DEPT-O = SPACES
+003830         PERFORM DEPT-ENTRY THRU DEPT-ENTRY-EXIT
+003840             UNTIL DEPT-O NOT EQUAL SPACES
+003850     END-IF.
+003860
+003870     IF HIRE-DATE-O = SPACES
+003880         PERFORM HDATE-ENTRY THRU HDATE-ENTRY-EXIT
+003890             UNTIL HIRE-DATE-O NOT EQUAL SPACES
+003900     END-IF.
+003910
+003920     IF PAY-RATE-O = ZEROS
+003930         PERFORM PRATE-ENTRY THRU PRATE-ENTRY-EXIT
+003940             UNTIL PAY-RATE-O NOT EQUAL ZEROS
+003950     END-IF.
+003960
+004000     PERFORM 2500-CONFIRM-SCREEN THRU 2500-EXIT
+004010         UNTIL CONFIRM-YES OR CONFIRM-NO.
+004020
+004030     IF CONFIRM-NO
+004040         DISPLAY DATA-ENTRY-SCREEN
+004050         ACCEPT DATA-ENTRY-SCREEN
+004060     ELSE
+004070         MOVE 'Y' TO WS-CONFIRM-SW
+004080     END-IF.
+004090 2210-EXIT.
+004100     EXIT.
+004110
+004120*-----------------------------------------------------------------
+004130* 2300-VALIDATE-ID - ID-O MUST BE FULLY POPULATED AND ALL NUMERIC.
+004140*-----------------------------------------------------------------
+004150 2300-VALIDATE-ID.
+004160     IF ID-O IS NOT NUMERIC
+004170         DISPLAY ID-INVALID-S
+004180         ACCEPT ID-INVALID-S
+004190     END-IF.
+004200 2300-EXIT.
+004210     EXIT.
+004220
+004222*-----------------------------------------------------------------
+004224* 2350-CHECK-ID-ENTRY - RE-EDIT ID-O AND RE-RUN THE DUPLICATE CHECK
+004226* TOGETHER EVERY PASS, SO A CORRECTION TYPED AT DUP-ID-ENTRY-S
+004228* (WHICH IS NOT ITSELF NUMERIC-EDITED) CANNOT SNEAK A BAD ID-O
+004230* PAST 2300-VALIDATE-ID. THE DUPLICATE CHECK ONLY RUNS ONCE ID-O
+004232* IS NUMERIC - A NON-NUMERIC KEY IS NEVER LOOKED UP.
+004234*-----------------------------------------------------------------
+004236 2350-CHECK-ID-ENTRY.
+004238     PERFORM 2300-VALIDATE-ID THRU 2300-EXIT
+004240     IF ID-O IS NUMERIC
+004242         PERFORM 2400-CHECK-DUPLICATE THRU 2400-EXIT
+004244     END-IF.
+004246 2350-EXIT.
+004248     EXIT.
+004250
+004252*-----------------------------------------------------------------
+004254* 2400-CHECK-DUPLICATE - REJECT AN ID-O THAT IS ALREADY ON FILE.
+004256*-----------------------------------------------------------------
+004260 2400-CHECK-DUPLICATE.
+004270     MOVE ID-O TO EFR-ID
+004280     READ OUTFILE KEY IS EFR-ID
+004290         INVALID KEY
+004300             MOVE 'N' TO WS-DUP-SW
+004310         NOT INVALID KEY
+004320             MOVE 'Y' TO WS-DUP-SW
+004330             DISPLAY DUP-ID-ENTRY-S
+004340             ACCEPT DUP-ID-ENTRY-S
+004350     END-READ.
+004360 2400-EXIT.
+004370     EXIT.
+004380
+004390*-----------------------------------------------------------------
+004400* 2500-CONFIRM-SCREEN - SHOW THE KEYED DATA AND REQUIRE Y/N.
+004410*-----------------------------------------------------------------
+004420 2500-CONFIRM-SCREEN.
+004430     DISPLAY CONFIRM-SCREEN
+004440     ACCEPT CONFIRM-SCREEN.
+004450 2500-EXIT.
+004460     EXIT.
+004470
+004480*-----------------------------------------------------------------
+004490* 2600-WRITE-RECORD - COMMIT THE NEW EMPLOYEE AND LOG THE ADD.
+004500*-----------------------------------------------------------------
+004510 2600-WRITE-RECORD.
+004520     MOVE F-NAME      TO EFR-F-NAME
+004530     MOVE L-NAME      TO EFR-L-NAME
+004540     MOVE ID-O        TO EFR-ID
+004550     MOVE DEPT-O      TO EFR-DEPT
+004560     MOVE HIRE-DATE-O TO EFR-HIRE-DATE
+004570     MOVE PAY-RATE-O  TO EFR-PAY-RATE
+004580
+004590     WRITE EMPLOYEE-FILE-REC
+004600         INVALID KEY
+004610             DISPLAY 'ERROR WRITING EMPLOYEE RECORD - STATUS '
+004620                     FILE-STATUS-1
+004630     END-WRITE.
+004640
+004650     IF FILE-STATUS-1 = '00'
+004655         MOVE 'ADD' TO AUDIT-ACTION-CODE
+004660         PERFORM 2800-WRITE-AUDIT THRU 2800-EXIT
+004665     END-IF.
+004670 2600-EXIT.
+004680     EXIT.
+004690
+004700*-----------------------------------------------------------------
+004710* 2700-MAINTENANCE-MODE - INQUIRE ON AN EXISTING ID-O AND LET THE
+004720* OPERATOR UPDATE OR DELETE IT.
+004730*-----------------------------------------------------------------
+004740 2700-MAINTENANCE-MODE.
+004750     MOVE 'N' TO WS-FOUND-SW
+004760     MOVE 'N' TO WS-MAINT-CANCEL-SW
+004770
+004780     PERFORM 2710-MAINT-LOOKUP THRU 2710-EXIT
+004790         UNTIL RECORD-FOUND OR MAINT-CANCELLED
+004800
+004810     IF RECORD-FOUND
+004820         PERFORM 2720-MAINT-EDIT-SCREEN THRU 2720-EXIT
+004830         EVALUATE TRUE
+004840             WHEN MAINT-UPDATE
+004850                 PERFORM 2730-MAINT-UPDATE THRU 2730-EXIT
+004860             WHEN MAINT-DELETE
+004870                 PERFORM 2740-MAINT-DELETE THRU 2740-EXIT
+004880             WHEN OTHER
+004890                 CONTINUE
+004900         END-EVALUATE
+004910     END-IF.
+004920 2700-EXIT.
+004930     EXIT.
+004940
+004950*-----------------------------------------------------------------
+004960* 2710-MAINT-LOOKUP - READ THE EMPLOYEE FILE BY ID-O. A BLANK
+004970* ID-O CANCELS OUT OF MAINTENANCE MODE BACK TO THE MAIN MENU.
+004980*-----------------------------------------------------------------
+004990 2710-MAINT-LOOKUP.
+005000     DISPLAY MAINT-ENTRY-SCREEN
+005010     ACCEPT MAINT-ENTRY-SCREEN
+005020
+005030     IF MAINT-ID-SEARCH = SPACES
+005040         MOVE 'Y' TO WS-MAINT-CANCEL-SW
+005050     ELSE
+005060         MOVE MAINT-ID-SEARCH TO EFR-ID
+005070         READ OUTFILE KEY IS EFR-ID
+005080             INVALID KEY
+005090                 MOVE 'N' TO WS-FOUND-SW
+005100                 DISPLAY MAINT-NOT-FOUND-S
+005110                 ACCEPT MAINT-NOT-FOUND-S
+005120             NOT INVALID KEY
+005130                 MOVE 'Y' TO WS-FOUND-SW
+005140                 MOVE EFR-F-NAME    TO F-NAME
+005150                 MOVE EFR-L-NAME    TO L-NAME
+005160                 MOVE EFR-ID        TO ID-O
+005170                 MOVE EFR-DEPT      TO DEPT-O
+005180                 MOVE EFR-HIRE-DATE TO HIRE-DATE-O
+005190                 MOVE EFR-PAY-RATE  TO PAY-RATE-O
+005200         END-READ
+005210     END-IF.
+005220 2710-EXIT.
+005230     EXIT.
+005240
+005250*-----------------------------------------------------------------
+005260* 2720-MAINT-EDIT-SCREEN - REDISPLAY THE RECORD FOR CORRECTION.
+005270*-----------------------------------------------------------------
+005280 2720-MAINT-EDIT-SCREEN.
+005290     DISPLAY MAINT-REC-SCREEN
+005300     ACCEPT MAINT-REC-SCREEN.
+005310 2720-EXIT.
+005320     EXIT.
+005330
+005340*-----------------------------------------------------------------
+005350* 2730-MAINT-UPDATE - ENFORCE THE SAME REQUIRED-FIELD EDITS AS THE
+005352* ADD PATH (2210-VALIDATE-ENTRY) BEFORE REWRITING THE CORRECTED
+005354* RECORD, SO CLEARING A FIELD WHILE CORRECTING ANOTHER CANNOT
+005356* BLANK IT OUT ON FILE. THEN LOG THE CHANGE.
+005360*-----------------------------------------------------------------
+005370 2730-MAINT-UPDATE.
+005371     IF F-NAME = SPACES
+005372         PERFORM F-NAME-ENTRY THRU F-NAME-ENTRY-EXIT
+005373             UNTIL F-NAME NOT EQUAL SPACES
+005374     END-IF.
+005375
+005376     IF L-NAME = SPACES
+005377         PERFORM L-NAME-ENTRY THRU L-NAME-ENTRY-EXIT
+005378             UNTIL L-NAME NOT EQUAL SPACES
+005379     END-IF.
+005380
+005381     IF DEPT-O = SPACES
+005382         PERFORM DEPT-ENTRY THRU DEPT-ENTRY-EXIT
+005383             UNTIL DEPT-O NOT EQUAL SPACES
+005384     END-IF.
+005385
+005386     IF HIRE-DATE-O = SPACES
+005387         PERFORM HDATE-ENTRY THRU HDATE-ENTRY-EXIT
+005388             UNTIL HIRE-DATE-O NOT EQUAL SPACES
+005389     END-IF.
+005390
+005391     IF PAY-RATE-O = ZEROS
+005392         PERFORM PRATE-ENTRY THRU PRATE-ENTRY-EXIT
+005393             UNTIL PAY-RATE-O NOT EQUAL ZEROS
+005394     END-IF.
+005395
+005396     MOVE F-NAME      TO EFR-F-NAME
+005390     MOVE L-NAME      TO EFR-L-NAME
+005400     MOVE DEPT-O      TO EFR-DEPT
+005410     MOVE HIRE-DATE-O TO EFR-HIRE-DATE
+005420     MOVE PAY-RATE-O  TO EFR-PAY-RATE
+005430
+005440     REWRITE EMPLOYEE-FILE-REC
+005450         INVALID KEY
+005460             DISPLAY 'ERROR UPDATING EMPLOYEE RECORD - STATUS '
+005470                     FILE-STATUS-1
+005480     END-REWRITE.
+005490
+005500     IF FILE-STATUS-1 = '00'
+005505         MOVE 'CHANGE' TO AUDIT-ACTION-CODE
+005510         PERFORM 2800-WRITE-AUDIT THRU 2800-EXIT
+005515     END-IF.
+005520 2730-EXIT.
+005530     EXIT.
+005540
+005550*-----------------------------------------------------------------
+005560* 2740-MAINT-DELETE - DELETE THE RECORD LOCATED BY 2710 AND LOG
+005570* IT.
+005580*-----------------------------------------------------------------
+005590 2740-MAINT-DELETE.
+005600     DELETE OUTFILE
+005610         INVALID KEY
+005620             DISPLAY 'ERROR DELETING EMPLOYEE RECORD - STATUS '
+005630                     FILE-STATUS-1
+005640     END-DELETE.
+005650
+005660     IF FILE-STATUS-1 = '00'
+005665         MOVE 'DELETE' TO AUDIT-ACTION-CODE
+005670         PERFORM 2800-WRITE-AUDIT THRU 2800-EXIT
+005675     END-IF.
+005680 2740-EXIT.
+005690     EXIT.
+005700
+005710*-----------------------------------------------------------------
+005720* 2800-WRITE-AUDIT - LOG WHO DID WHAT, AND WHEN, TO AUDIT.LOG.
+005730*-----------------------------------------------------------------
+005740 2800-WRITE-AUDIT.
+005750     ACCEPT AUD-DATE FROM DATE YYYYMMDD
+005760     ACCEPT AUD-TIME FROM TIME
+005770     MOVE OPERATOR-ID      TO AUD-OPERATOR
+005780     MOVE AUDIT-ACTION-CODE TO AUD-ACTION
+005790     MOVE ID-O              TO AUD-ID
+005800
+005810     WRITE AUDIT-REC.
+005820
+005830     IF FILE-STATUS-2 IS NOT EQUAL TO '00'
+005840         DISPLAY 'ERROR WRITING AUDIT RECORD - STATUS '
+005850                 FILE-STATUS-2
+005860     END-IF.
+005870 2800-EXIT.
+005880     EXIT.
+005890
+005900*-----------------------------------------------------------------
+005910* 9000-TERMINATE
+005920*-----------------------------------------------------------------
+005930 9000-TERMINATE.
+005940     CLOSE OUTFILE
+005950     CLOSE AUDIT-FILE.
+005960 9000-EXIT.
+005970     EXIT.
+005980
+005990*-----------------------------------------------------------------
+006000* FORGOT-TO-FILL-IT-IN RETRY PARAGRAPHS, ONE PER ENTRY FIELD
+006010*-----------------------------------------------------------------
+006020 F-NAME-ENTRY.
+006030     DISPLAY FNAME-ENTRY
+006040     ACCEPT FNAME-ENTRY.
+006050 F-NAME-ENTRY-EXIT.
+006060     EXIT.
+006070
+006080 L-NAME-ENTRY.
+006090     DISPLAY LNAME-ENTRY
+006100     ACCEPT LNAME-ENTRY.
+006110 L-NAME-ENTRY-EXIT.
+006120     EXIT.
+006130
+006140 ID-ENTRY.
+006150     DISPLAY ID-ENTRY-S
+006160     ACCEPT ID-ENTRY-S.
+006170 ID-ENTRY-EXIT.
+006180     EXIT.
+006190
+006200 DEPT-ENTRY.
+006210     DISPLAY DEPT-ENTRY-S
+006220     ACCEPT DEPT-ENTRY-S.
+006230 DEPT-ENTRY-EXIT.
+006240     EXIT.
+006250
+006260 HDATE-ENTRY.
+006270     DISPLAY HDATE-ENTRY-S
+006280     ACCEPT HDATE-ENTRY-S.
+006290 HDATE-ENTRY-EXIT.
+006300     EXIT.
+006310
+006320 PRATE-ENTRY.
+006330     DISPLAY PRATE-ENTRY-S
+006340     ACCEPT PRATE-ENTRY-S.
+006350 PRATE-ENTRY-EXIT.
+006360     EXIT.
